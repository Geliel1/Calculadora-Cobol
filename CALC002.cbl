@@ -1,36 +1,823 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC002.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM01        PIC 9(6).
-       01 NUM02        PIC 9(6).
-       01 OPERCAO      PIC X.
-       01 RESULTADO    PIC 9(6).
-       PROCEDURE DIVISION.
-           DISPLAY '**********CALCULADORA*************'
-           DISPLAY '__________________________________'
-           DISPLAY 'DIGITE UM NUMERO: '
-           ACCEPT NUM01
-           DISPLAY 'DIGITE OUTRO NUMERO: '
-           ACCEPT  NUM02
-           DISPLAY 'ESCOLHA A OPERAÇÃO ARITMÉTICA (+,-,*,/).'
-           ACCEPT OPERCAO
-           EVALUATE OPERCAO
-               WHEN '+'
-                   COMPUTE RESULTADO = NUM01 + NUM02
-                   DISPLAY 'RESULTADO: ', RESULTADO
-               WHEN '-'
-                   COMPUTE RESULTADO = NUM01 - NUM02
-                   DISPLAY 'RESULTADO: ', RESULTADO
-               WHEN '*'
-                   COMPUTE RESULTADO = NUM01 * NUM02
-                   DISPLAY 'RESULTADO: ', RESULTADO
-               WHEN '/'
-               COMPUTE RESULTADO = NUM01 / NUM02
-               DISPLAY 'RESULTADO: ', RESULTADO
-           END-EVALUATE.
-           STOP RUN.
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM   : CALC002                                        *
+000130*    AUTHOR    : J. ALVES, DATA PROCESSING                      *
+000140*    INSTALL.  : GENERAL LEDGER SUPPORT - SITE 02                *
+000150*    DATE-WRITTEN : 2023-11-04                                   *
+000160*    DATE-COMPILED:                                              *
+000170*                                                                *
+000180*    A SMALL FOUR-FUNCTION CALCULATOR PROGRAM.  RUNS EITHER      *
+000190*    INTERACTIVELY AT A TERMINAL OR IN BATCH AGAINST A           *
+000200*    SEQUENTIAL TRANSACTION FILE, ONE CALCULATION PER RECORD.    *
+000210*                                                                *
+000220*    MODIFICATION HISTORY                                        *
+000230*    ------------------------------------------------------      *
+000240*    2023-11-04  JA   INITIAL VERSION - INTERACTIVE ONLY.        *
+000250*    2024-01-08  JA   ADDED BATCH TRANSACTION-FILE MODE SO       *
+000260*                     LARGE RUNS NO LONGER NEED AN OPERATOR      *
+000270*                     KEYING EACH CALCULATION ONE AT A TIME.     *
+000280*    2024-03-19  JA   WIDENED NUM01/NUM02/RESULTADO TO SIGNED    *
+000290*                     PIC S9(6)V99 TO MATCH THE COMMA-DECIMAL    *
+000300*                     CONVENTION ALREADY SET IN SPECIAL-NAMES.   *
+000310*    2024-04-22  JA   ADDED AUDIT-LOG TRAIL - EVERY CALCULATION  *
+000320*                     NOW APPENDS INPUTS/OPERATOR/RESULT/RUN     *
+000330*                     DATE-TIME TO A DURABLE LOG DATASET.        *
+000340*    2024-06-02  JA   ADDED MEMORY-REGISTER (M+/MR/MC) COMMANDS  *
+000350*                     AND A RUNNING-TOTAL MODE - INTERACTIVE     *
+000360*                     RESULTADO NOW CARRIES FORWARD AS NUM01 SO  *
+000370*                     A CHAIN OF OPERATIONS CAN RUN IN ONE PASS. *
+000380*    2024-06-18  JA   CONFIRMED CLEAN SESSION EXIT MESSAGE ON    *
+000390*                     OPERCAO = 'X' SO OPERATORS SEE THE RUN     *
+000400*                     ENDED DELIBERATELY, NOT HUNG.              *
+000410*    2024-07-15  JA   ADDED END-OF-RUN SUMMARY REPORT WITH       *
+000420*                     CONTROL TOTALS BY OPERATOR AND A GRAND     *
+000430*                     TOTAL OF RESULTS FOR BATCH RECONCILIATION. *
+000440*    2024-08-01  JA   ADDED MODULUS (M), EXPONENT (E) AND        *
+000450*                     PERCENTAGE (P) OPERATOR CODES.             *
+000460*    2024-08-09  JA   VALIDATED NUM01/NUM02 NUMERIC AND OPERCAO  *
+000470*                     RECOGNIZED BEFORE COMPUTING - INTERACTIVE  *
+000480*                     RE-PROMPTS, BATCH REJECTS AND COUNTS THE   *
+000490*                     BAD RECORD INSTEAD OF ABENDING.            *
+000500*    2026-08-09  JA   ADDED A SYSIN CONTROL CARD SO AN UNATTENDED*
+000510*                     BATCH RUN DRIVEN FROM JCL NO LONGER NEEDS  *
+000520*                     A TERMINAL ACCEPT, PLUS A CHECKPOINT       *
+000530*                     DATASET SO A LARGE BATCH THAT DIES PART    *
+000540*                     WAY THROUGH CAN BE RESTARTED AFTER THE     *
+000550*                     LAST COMMITTED RECORD RATHER THAN          *
+000560*                     REPROCESSING THE WHOLE FILE.               *
+000570*    2026-08-09  JA   SIGN SEPARATE ON THE BATCH AMOUNT FIELDS,  *
+000580*                     A TRUE INTEGER MODULUS, A CHECKPOINT AFTER *
+000590*                     EVERY COMMITTED RECORD SO A RESTART CANNOT *
+000600*                     DUPLICATE OUTPUT, A ZERO-DIVISOR BATCH     *
+000610*                     REJECT, OVERFLOW GUARDS ON EXPONENT AND    *
+000620*                     PERCENTAGE, AND CASE-FOLDING ON THE        *
+000630*                     OPERATOR CODE.                             *
+000640******************************************************************
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID. CALC002.
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SPECIAL-NAMES.
+000700     DECIMAL-POINT IS COMMA.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT TRANS-IN  ASSIGN TO TRANSIN
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750     SELECT TRANS-OUT ASSIGN TO TRANSOUT
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT CONTROL-CARD ASSIGN TO SYSIN
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-SYSIN-STATUS.
+000820     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-CHKPT-STATUS.
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  TRANS-IN
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  IN-TRANS-REC.
+000900     COPY CALCREC REPLACING ==:TAG:== BY ==IN==.
+000910 FD  TRANS-OUT
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  OUT-TRANS-REC.
+000940     COPY CALCREC REPLACING ==:TAG:== BY ==OUT==.
+000950 FD  AUDIT-LOG
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  AUDIT-LOG-REC           PIC X(80).
+000980 FD  CONTROL-CARD
+000990     LABEL RECORDS ARE STANDARD.
+001000 01  CONTROL-CARD-REC.
+001010     05  CC-RUN-MODE         PIC X(01).
+001020     05  FILLER              PIC X(01).
+001030     05  CC-RESTART-COUNT    PIC 9(08).
+001040     05  FILLER              PIC X(01).
+001050     05  CC-CHKPT-INTERVAL   PIC 9(04).
+001060     05  FILLER              PIC X(65).
+001070 FD  CHECKPOINT-FILE
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  CHECKPOINT-REC              PIC X(104).
+001100 WORKING-STORAGE SECTION.
+001110******************************************************************
+001120*    RUN-MODE SWITCH - DECIDES WHETHER THIS RUN TALKS TO A       *
+001130*    TERMINAL OR TO THE BATCH TRANSACTION FILES.                 *
+001140******************************************************************
+001150 01  WS-RUN-MODE             PIC X(01).
+001160     88  WS-MODE-BATCH               VALUE 'B' 'b'.
+001170     88  WS-MODE-INTERACTIVE         VALUE 'I' 'i'.
+001180 01  WS-EOF-SW               PIC X(01).
+001190     88  WS-EOF                      VALUE 'Y'.
+001200     88  WS-NOT-EOF                  VALUE 'N'.
+001210******************************************************************
+001220*    CURRENT CALCULATION WORKING FIELDS.                         *
+001230******************************************************************
+001240 01  NUM01                   PIC S9(6)V99.
+001250 01  NUM02                   PIC S9(6)V99.
+001260 01  OPERCAO                 PIC X(02).
+001270     88  WS-VALID-ARITH-OP          VALUE '+ ' '- ' '* ' '/ '
+001280                                           'M ' 'E ' 'P '.
+001290     88  WS-VALID-MEM-OP            VALUE 'M+' 'MR' 'MC'.
+001300     88  WS-EXIT-OP                 VALUE 'X '.
+001310 01  RESULTADO               PIC S9(6)V99.
+001320******************************************************************
+001330*    MEMORY-REGISTER (ACCUMULATOR) FIELDS FOR THE INTERACTIVE    *
+001340*    RUNNING-TOTAL MODE.                                        *
+001350******************************************************************
+001360 01  WS-ACCUMULATOR          PIC S9(6)V99 VALUE ZERO.
+001370 01  WS-CONTINUE-SW          PIC X(01)    VALUE 'Y'.
+001380     88  WS-CONTINUE-LOOP            VALUE 'Y'.
+001390     88  WS-END-LOOP                 VALUE 'N'.
+001400 01  WS-FIRST-CYCLE-SW       PIC X(01)    VALUE 'Y'.
+001410     88  WS-FIRST-CYCLE              VALUE 'Y'.
+001420 01  WS-TRANS-VALID-SW       PIC X(01)    VALUE 'Y'.
+001430     88  WS-TRANS-VALID              VALUE 'Y'.
+001440     88  WS-TRANS-INVALID            VALUE 'N'.
+001450******************************************************************
+001460*    END-OF-RUN CONTROL TOTALS.                                  *
+001470******************************************************************
+001480 01  WS-TOTALS.
+001490     05  WS-CNT-ADD          PIC 9(6)     COMP VALUE ZERO.
+001500     05  WS-CNT-SUB          PIC 9(6)     COMP VALUE ZERO.
+001510     05  WS-CNT-MUL          PIC 9(6)     COMP VALUE ZERO.
+001520     05  WS-CNT-DIV          PIC 9(6)     COMP VALUE ZERO.
+001530     05  WS-CNT-MOD          PIC 9(6)     COMP VALUE ZERO.
+001540     05  WS-CNT-EXP          PIC 9(6)     COMP VALUE ZERO.
+001550     05  WS-CNT-PCT          PIC 9(6)     COMP VALUE ZERO.
+001560     05  WS-CNT-TOTAL        PIC 9(6)     COMP VALUE ZERO.
+001570     05  WS-CNT-REJECTED     PIC 9(6)     COMP VALUE ZERO.
+001580 01  WS-SUM-RESULTS          PIC S9(11)V99 VALUE ZERO.
+001590 01  WS-MOD-QUOTIENT         PIC S9(8)    COMP.
+001600******************************************************************
+001610*    AUDIT-TRAIL WORKING FIELDS.                                 *
+001620******************************************************************
+001630 01  WS-RUN-DATE             PIC 9(8).
+001640 01  WS-RUN-TIME             PIC 9(8).
+001650 01  WS-AUDIT-LINE.
+001660     05  WS-AUDIT-DATE       PIC 9(8).
+001670     05  FILLER              PIC X       VALUE SPACE.
+001680     05  WS-AUDIT-TIME       PIC 9(8).
+001690     05  FILLER              PIC X       VALUE SPACE.
+001700     05  WS-AUDIT-NUM01      PIC -(6)9,99.
+001710     05  FILLER              PIC X       VALUE SPACE.
+001720     05  WS-AUDIT-OPERCAO    PIC X(02).
+001730     05  FILLER              PIC X       VALUE SPACE.
+001740     05  WS-AUDIT-NUM02      PIC -(6)9,99.
+001750     05  FILLER              PIC X(3)    VALUE ' = '.
+001760     05  WS-AUDIT-RESULT     PIC -(6)9,99.
+001770******************************************************************
+001780*    SCREEN/REPORT DISPLAY-EDITED FIELDS.  WITH DECIMAL-POINT IS *
+001790*    COMMA IN EFFECT, DISPLAYING A RAW PIC S9(6)V99/S9(9)V99 ITEM*
+001800*    SHOWS THE DIGITS WITH NO DECIMAL POINT AND THE SIGN GLUED   *
+001810*    ON THE END - THESE EDITED FIELDS ARE MOVED INTO AND         *
+001820*    DISPLAYED INSTEAD, THE SAME WAY THE AUDIT LINE ABOVE ALREADY*
+001830*    DOES FOR THE LOG.                                           *
+001840******************************************************************
+001850 01  WS-DISPLAY-AMOUNT       PIC -(6)9,99.
+001860 01  WS-DISPLAY-SUM-RESULTS  PIC -(10)9,99.
+001870******************************************************************
+001880*    SYSIN CONTROL-CARD AND CHECKPOINT/RESTART WORKING FIELDS.   *
+001890******************************************************************
+001900 01  WS-SYSIN-STATUS         PIC X(02).
+001910     88  WS-SYSIN-AVAILABLE          VALUE '00'.
+001920 01  WS-CHKPT-STATUS         PIC X(02).
+001930     88  WS-CHKPT-OK                 VALUE '00'.
+001940 01  WS-CHKPT-EOF-SW         PIC X(01)    VALUE 'N'.
+001950     88  WS-CHKPT-EOF                VALUE 'Y'.
+001960     88  WS-CHKPT-NOT-EOF            VALUE 'N'.
+001970 01  WS-RESTART-COUNT        PIC 9(08)    VALUE ZERO.
+001980 01  WS-RESTART-SW           PIC X(01)    VALUE 'N'.
+001990     88  WS-IS-RESTART               VALUE 'Y'.
+002000 01  WS-CHKPT-INTERVAL       PIC 9(04)    VALUE 100.
+002010 01  WS-REC-COUNT            PIC 9(08)    VALUE ZERO.
+002020 01  WS-SKIP-COUNT           PIC 9(08)    VALUE ZERO.
+002030 01  WS-CKPT-QUOTIENT        PIC 9(08)    COMP.
+002040 01  WS-CKPT-REMAINDER       PIC 9(04)    COMP.
+002050 01  WS-CKPT-TOTAL-COUNT     PIC 9(08).
+002060******************************************************************
+002070*    CHECKPOINT RECORD LAYOUT.  CARRIES THE CUMULATIVE RECORD    *
+002080*    COUNT PLUS THE FULL SET OF END-OF-RUN CONTROL TOTALS SO A   *
+002090*    RESTARTED RUN CAN RELOAD THE PRIOR LEG'S TOTALS AND THE     *
+002100*    9100-PRINT-SUMMARY REPORT REFLECTS THE WHOLE FILE, NOT JUST *
+002110*    THE RECORDS PROCESSED SINCE THE RESTART POINT.              *
+002120******************************************************************
+002130 01  WS-CHECKPOINT-LINE.
+002140     05  WS-CKPT-RUN-DATE     PIC 9(08).
+002150     05  FILLER               PIC X       VALUE SPACE.
+002160     05  WS-CKPT-RUN-TIME     PIC 9(08).
+002170     05  FILLER               PIC X       VALUE SPACE.
+002180     05  WS-CKPT-REC-COUNT    PIC 9(08).
+002190     05  FILLER               PIC X       VALUE SPACE.
+002200     05  WS-CKPT-CNT-ADD      PIC 9(06).
+002210     05  FILLER               PIC X       VALUE SPACE.
+002220     05  WS-CKPT-CNT-SUB      PIC 9(06).
+002230     05  FILLER               PIC X       VALUE SPACE.
+002240     05  WS-CKPT-CNT-MUL      PIC 9(06).
+002250     05  FILLER               PIC X       VALUE SPACE.
+002260     05  WS-CKPT-CNT-DIV      PIC 9(06).
+002270     05  FILLER               PIC X       VALUE SPACE.
+002280     05  WS-CKPT-CNT-MOD      PIC 9(06).
+002290     05  FILLER               PIC X       VALUE SPACE.
+002300     05  WS-CKPT-CNT-EXP      PIC 9(06).
+002310     05  FILLER               PIC X       VALUE SPACE.
+002320     05  WS-CKPT-CNT-PCT      PIC 9(06).
+002330     05  FILLER               PIC X       VALUE SPACE.
+002340     05  WS-CKPT-CNT-REJECTED PIC 9(06).
+002350     05  FILLER               PIC X       VALUE SPACE.
+002360     05  WS-CKPT-CNT-TOTAL    PIC 9(06).
+002370     05  FILLER               PIC X       VALUE SPACE.
+002380     05  WS-CKPT-SUM-RESULTS  PIC S9(11)V99
+002390         SIGN IS LEADING SEPARATE CHARACTER.
+002400 PROCEDURE DIVISION.
+002410******************************************************************
+002420*    0000-MAINLINE                                               *
+002430******************************************************************
+002440 0000-MAINLINE.
+002450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002460     EVALUATE TRUE
+002470         WHEN WS-MODE-BATCH
+002480             PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+002490         WHEN OTHER
+002500             PERFORM 3000-PROCESS-INTERACTIVE THRU 3000-EXIT
+002510     END-EVALUATE.
+002520     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002530     STOP RUN.
+002540 0000-EXIT.
+002550     EXIT.
+002560******************************************************************
+002570*    1000-INITIALIZE - FIND OUT WHICH MODE THIS RUN IS WORKING   *
+002580*    IN.  AN UNATTENDED BATCH JOB SUBMITTED FROM JCL SUPPLIES A  *
+002590*    SYSIN CONTROL CARD (RUN MODE, RESTART COUNT, CHECKPOINT     *
+002600*    INTERVAL) INSTEAD OF A TERMINAL ACCEPT; WHEN NO SYSIN IS    *
+002610*    ALLOCATED WE FALL BACK TO THE ORIGINAL CONSOLE PROMPT.      *
+002620******************************************************************
+002630 1000-INITIALIZE.
+002640     DISPLAY '**********CALCULADORA*************'
+002650     DISPLAY '__________________________________'
+002660     MOVE 'N' TO WS-EOF-SW.
+002670     OPEN INPUT CONTROL-CARD.
+002680     IF WS-SYSIN-AVAILABLE
+002690         READ CONTROL-CARD INTO CONTROL-CARD-REC
+002700             AT END
+002710                 CONTINUE
+002720             NOT AT END
+002730                 MOVE CC-RUN-MODE TO WS-RUN-MODE
+002740                 MOVE CC-RESTART-COUNT TO WS-RESTART-COUNT
+002750                 IF CC-CHKPT-INTERVAL > ZERO
+002760                     MOVE CC-CHKPT-INTERVAL TO WS-CHKPT-INTERVAL
+002770                 END-IF
+002780         END-READ
+002790         CLOSE CONTROL-CARD
+002800     ELSE
+002810         DISPLAY 'RUN MODE - (I)NTERACTIVE OR (B)ATCH FILE: '
+002820         ACCEPT WS-RUN-MODE
+002830     END-IF.
+002840     IF WS-RESTART-COUNT > ZERO
+002850         SET WS-IS-RESTART TO TRUE
+002860     END-IF.
+002870     IF WS-MODE-BATCH
+002880         OPEN INPUT  TRANS-IN
+002890         IF WS-IS-RESTART
+002900             OPEN EXTEND TRANS-OUT
+002910             PERFORM 2070-LOAD-RESTART-TOTALS THRU 2070-EXIT
+002920             OPEN EXTEND CHECKPOINT-FILE
+002930             IF NOT WS-CHKPT-OK
+002940                 DISPLAY 'WARNING - CHECKPOINT FILE COULD NOT BE '
+002950                     'OPENED FOR EXTEND (STATUS=' WS-CHKPT-STATUS
+002960                     ') - RESTART DATA WILL NOT BE RELIABLE.'
+002970             END-IF
+002980             PERFORM 2050-SKIP-TO-RESTART-POINT THRU 2050-EXIT
+002990         ELSE
+003000             OPEN OUTPUT TRANS-OUT
+003010             OPEN OUTPUT CHECKPOINT-FILE
+003020             IF NOT WS-CHKPT-OK
+003030                 DISPLAY 'WARNING - CHECKPOINT FILE COULD NOT BE '
+003040                     'OPENED (STATUS=' WS-CHKPT-STATUS
+003050                     ') - RESTART DATA WILL NOT BE RELIABLE.'
+003060             END-IF
+003070         END-IF
+003080     END-IF.
+003090     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003100     ACCEPT WS-RUN-TIME FROM TIME.
+003110     OPEN EXTEND AUDIT-LOG.
+003120 1000-EXIT.
+003130     EXIT.
+003140******************************************************************
+003150*    2000-PROCESS-BATCH - DRIVE THE TRANSACTION FILES UNTIL      *
+003160*    END OF INPUT.  ONE CALCULATION PER RECORD.  A CHECKPOINT    *
+003170*    RECORD IS WRITTEN AFTER EVERY RECORD COMMITTED TO TRANS-OUT *
+003180*    AND AUDIT-LOG, SO ITS COUNT ALWAYS MATCHES WHAT A RESTART   *
+003190*    WOULD NEED TO SKIP - A GAP HERE WOULD LET A RESTART REPLAY  *
+003200*    AND DUPLICATE RECORDS THOSE FILES ALREADY HOLD.             *
+003210******************************************************************
+003220 2000-PROCESS-BATCH.
+003230     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003240     PERFORM UNTIL WS-EOF
+003250         PERFORM 2150-VALIDATE-TRANSACTION THRU 2150-EXIT
+003260         IF WS-TRANS-VALID
+003270             PERFORM 5000-EVALUATE-OPERATION THRU 5000-EXIT
+003280         END-IF
+003290         IF WS-TRANS-VALID
+003300             PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-EXIT
+003310             PERFORM 2300-WRITE-TRANSACTION THRU 2300-EXIT
+003320             ADD 1 TO WS-REC-COUNT
+003330             PERFORM 4100-WRITE-CHECKPOINT THRU 4100-EXIT
+003340             PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+003350         ELSE
+003360             ADD 1 TO WS-CNT-REJECTED
+003370         END-IF
+003380         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+003390     END-PERFORM.
+003400     CLOSE TRANS-IN
+003410     CLOSE TRANS-OUT
+003420     CLOSE CHECKPOINT-FILE.
+003430 2000-EXIT.
+003440     EXIT.
+003450******************************************************************
+003460*    2050-SKIP-TO-RESTART-POINT - ON A RESTART RUN, READ PAST    *
+003470*    THE RECORDS THE PRIOR RUN ALREADY COMMITTED SO THEY ARE     *
+003480*    NOT REPROCESSED OR DUPLICATED IN THE OUTPUT DATASET.        *
+003490******************************************************************
+003500 2050-SKIP-TO-RESTART-POINT.
+003510     MOVE ZERO TO WS-SKIP-COUNT.
+003520     PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+003530         UNTIL WS-SKIP-COUNT NOT < WS-RESTART-COUNT OR WS-EOF.
+003540     DISPLAY 'RESTART - SKIPPED ', WS-SKIP-COUNT,
+003550         ' PREVIOUSLY COMMITTED RECORD(S).'.
+003560 2050-EXIT.
+003570     EXIT.
+003580******************************************************************
+003590*    2060-SKIP-ONE-RECORD - DISCARD ONE RECORD DURING A RESTART. *
+003600******************************************************************
+003610 2060-SKIP-ONE-RECORD.
+003620     READ TRANS-IN
+003630         AT END
+003640             MOVE 'Y' TO WS-EOF-SW
+003650         NOT AT END
+003660             ADD 1 TO WS-SKIP-COUNT
+003670     END-READ.
+003680 2060-EXIT.
+003690     EXIT.
+003700******************************************************************
+003710*    2070-LOAD-RESTART-TOTALS - ON A RESTART RUN, RELOAD THE     *
+003720*    END-OF-RUN CONTROL TOTALS FROM THE LAST CHECKPOINT RECORD SO*
+003730*    THE 9100-PRINT-SUMMARY REPORT COVERS THE WHOLE FILE, NOT    *
+003740*    JUST THE RECORDS PROCESSED SINCE THE RESTART POINT.         *
+003750******************************************************************
+003760 2070-LOAD-RESTART-TOTALS.
+003770     MOVE 'N' TO WS-CHKPT-EOF-SW.
+003780     OPEN INPUT CHECKPOINT-FILE.
+003790     IF WS-CHKPT-OK
+003800         PERFORM 2080-READ-CHECKPOINT-RECORD THRU 2080-EXIT
+003810             UNTIL WS-CHKPT-EOF
+003820         CLOSE CHECKPOINT-FILE
+003830         MOVE WS-CKPT-CNT-ADD      TO WS-CNT-ADD
+003840         MOVE WS-CKPT-CNT-SUB      TO WS-CNT-SUB
+003850         MOVE WS-CKPT-CNT-MUL      TO WS-CNT-MUL
+003860         MOVE WS-CKPT-CNT-DIV      TO WS-CNT-DIV
+003870         MOVE WS-CKPT-CNT-MOD      TO WS-CNT-MOD
+003880         MOVE WS-CKPT-CNT-EXP      TO WS-CNT-EXP
+003890         MOVE WS-CKPT-CNT-PCT      TO WS-CNT-PCT
+003900         MOVE WS-CKPT-CNT-REJECTED TO WS-CNT-REJECTED
+003910         MOVE WS-CKPT-CNT-TOTAL    TO WS-CNT-TOTAL
+003920         MOVE WS-CKPT-SUM-RESULTS  TO WS-SUM-RESULTS
+003930     ELSE
+003940         DISPLAY 'WARNING - CHECKPOINT FILE COULD NOT BE OPENED '
+003950             'FOR INPUT (STATUS=' WS-CHKPT-STATUS
+003960             ') - PRIOR RUN TOTALS WILL NOT BE RESTORED.'
+003970     END-IF.
+003980 2070-EXIT.
+003990     EXIT.
+004000******************************************************************
+004010*    2080-READ-CHECKPOINT-RECORD - READ ONE CHECKPOINT RECORD,   *
+004020*    KEEPING THE LAST ONE READ (THE MOST RECENT) IN WS-CHECKPOINT-
+004030*    LINE FOR 2070-LOAD-RESTART-TOTALS TO RESTORE FROM.          *
+004040******************************************************************
+004050 2080-READ-CHECKPOINT-RECORD.
+004060     READ CHECKPOINT-FILE
+004070         AT END
+004080             MOVE 'Y' TO WS-CHKPT-EOF-SW
+004090         NOT AT END
+004100             MOVE CHECKPOINT-REC TO WS-CHECKPOINT-LINE
+004110     END-READ.
+004120 2080-EXIT.
+004130     EXIT.
+004140******************************************************************
+004150*    2400-CHECKPOINT-IF-DUE - A CHECKPOINT RECORD IS NOW WRITTEN *
+004160*    AFTER EVERY COMMITTED RECORD (SEE 2000-PROCESS-BATCH), SO   *
+004170*    THIS PARAGRAPH ONLY SURFACES A PROGRESS MESSAGE EVERY       *
+004180*    WS-CHKPT-INTERVAL RECORDS FOR THE OPERATOR AT THE CONSOLE.  *
+004190******************************************************************
+004200 2400-CHECKPOINT-IF-DUE.
+004210     DIVIDE WS-REC-COUNT BY WS-CHKPT-INTERVAL
+004220         GIVING WS-CKPT-QUOTIENT
+004230         REMAINDER WS-CKPT-REMAINDER.
+004240     IF WS-CKPT-REMAINDER = ZERO
+004250         DISPLAY 'CHECKPOINT - ', WS-CKPT-TOTAL-COUNT,
+004260             ' TRANSACTION(S) COMMITTED SO FAR.'
+004270     END-IF.
+004280 2400-EXIT.
+004290     EXIT.
+004300******************************************************************
+004310*    4100-WRITE-CHECKPOINT - RECORD THE TOTAL NUMBER OF          *
+004320*    TRANSACTIONS SAFELY COMMITTED TO TRANS-OUT SO FAR, COUNTING *
+004330*    BOTH THIS RUN'S WORK AND ANY PRIOR RUN'S RESTART COUNT.     *
+004340*    CALLED AFTER EVERY COMMITTED RECORD SO THE CHECKPOINT COUNT *
+004350*    NEVER FALLS BEHIND WHAT TRANS-OUT AND AUDIT-LOG ACTUALLY    *
+004360*    HOLD - A RESTART SKIPS EXACTLY THIS MANY TRANS-IN RECORDS.  *
+004370******************************************************************
+004380 4100-WRITE-CHECKPOINT.
+004390     COMPUTE WS-CKPT-TOTAL-COUNT = WS-RESTART-COUNT
+004400         + WS-REC-COUNT.
+004410     MOVE WS-RUN-DATE         TO WS-CKPT-RUN-DATE
+004420     MOVE WS-RUN-TIME         TO WS-CKPT-RUN-TIME
+004430     MOVE WS-CKPT-TOTAL-COUNT TO WS-CKPT-REC-COUNT
+004440     MOVE WS-CNT-ADD          TO WS-CKPT-CNT-ADD
+004450     MOVE WS-CNT-SUB          TO WS-CKPT-CNT-SUB
+004460     MOVE WS-CNT-MUL          TO WS-CKPT-CNT-MUL
+004470     MOVE WS-CNT-DIV          TO WS-CKPT-CNT-DIV
+004480     MOVE WS-CNT-MOD          TO WS-CKPT-CNT-MOD
+004490     MOVE WS-CNT-EXP          TO WS-CKPT-CNT-EXP
+004500     MOVE WS-CNT-PCT          TO WS-CKPT-CNT-PCT
+004510     MOVE WS-CNT-REJECTED     TO WS-CKPT-CNT-REJECTED
+004520     MOVE WS-CNT-TOTAL        TO WS-CKPT-CNT-TOTAL
+004530     MOVE WS-SUM-RESULTS      TO WS-CKPT-SUM-RESULTS
+004540     MOVE WS-CHECKPOINT-LINE TO CHECKPOINT-REC
+004550     WRITE CHECKPOINT-REC.
+004560     IF NOT WS-CHKPT-OK
+004570         DISPLAY 'WARNING - CHECKPOINT NOT WRITTEN, STATUS='
+004580             WS-CHKPT-STATUS ', AT RECORD COUNT '
+004590             WS-CKPT-TOTAL-COUNT
+004600     END-IF.
+004610 4100-EXIT.
+004620     EXIT.
+004630******************************************************************
+004640*    2100-READ-TRANSACTION - GET THE NEXT INPUT RECORD.  THE     *
+004650*    OPERATOR CODE IS UPPERCASED SO A LOWERCASE CODE IN THE      *
+004660*    BATCH FILE IS ACCEPTED THE SAME AS ITS UPPERCASE FORM.      *
+004670******************************************************************
+004680 2100-READ-TRANSACTION.
+004690     READ TRANS-IN
+004700         AT END
+004710             MOVE 'Y' TO WS-EOF-SW
+004720         NOT AT END
+004730             MOVE IN-NUM01   TO NUM01
+004740             MOVE IN-NUM02   TO NUM02
+004750             MOVE IN-OPERCAO TO OPERCAO
+004760             INSPECT OPERCAO CONVERTING
+004770                 'abcdefghijklmnopqrstuvwxyz' TO
+004780                 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+004790     END-READ.
+004800 2100-EXIT.
+004810     EXIT.
+004820******************************************************************
+004830*    2150-VALIDATE-TRANSACTION - REJECT A BAD BATCH RECORD       *
+004840*    INSTEAD OF LETTING IT DATA-EXCEPTION THE COMPUTE, INCLUDING *
+004850*    A ZERO DIVISOR, WHICH HAS NO SAFE RE-PROMPT IN BATCH MODE.  *
+004860******************************************************************
+004870 2150-VALIDATE-TRANSACTION.
+004880     SET WS-TRANS-VALID TO TRUE.
+004890     IF NUM01 IS NOT NUMERIC OR NUM02 IS NOT NUMERIC
+004900         SET WS-TRANS-INVALID TO TRUE
+004910         DISPLAY 'REJECTED RECORD - NON-NUMERIC AMOUNT: '
+004920             IN-NUM01, ' / ', IN-NUM02
+004930     END-IF.
+004940     IF NOT WS-VALID-ARITH-OP
+004950         SET WS-TRANS-INVALID TO TRUE
+004960         DISPLAY 'REJECTED RECORD - UNRECOGNIZED OPERATOR: '
+004970             OPERCAO
+004980     END-IF.
+004990     IF (OPERCAO = '/ ' OR OPERCAO = 'M ') AND NUM02 = ZERO
+005000         SET WS-TRANS-INVALID TO TRUE
+005010         DISPLAY 'REJECTED RECORD - DIVISION/MODULUS BY ZERO: '
+005020             IN-NUM01, ' / ', IN-NUM02
+005030     END-IF.
+005040 2150-EXIT.
+005050     EXIT.
+005060******************************************************************
+005070*    2300-WRITE-TRANSACTION - LOG THE INPUTS AND RESULT TO THE   *
+005080*    OUTPUT DATASET.                                             *
+005090******************************************************************
+005100 2300-WRITE-TRANSACTION.
+005110     MOVE NUM01     TO OUT-NUM01
+005120     MOVE NUM02     TO OUT-NUM02
+005130     MOVE OPERCAO   TO OUT-OPERCAO
+005140     MOVE RESULTADO TO OUT-RESULTADO
+005150     WRITE OUT-TRANS-REC.
+005160 2300-EXIT.
+005170     EXIT.
+005180******************************************************************
+005190*    3000-PROCESS-INTERACTIVE - TERMINAL DIALOGUE.  RESULTADO    *
+005200*    CARRIES FORWARD AS NUM01 SO A SEQUENCE OF OPERATIONS CAN    *
+005210*    BE CHAINED IN ONE SITTING.  LOOPS UNTIL THE OPERATOR        *
+005220*    KEYS THE EXIT COMMAND (OPERCAO = 'X').                      *
+005230******************************************************************
+005240 3000-PROCESS-INTERACTIVE.
+005250     MOVE 'Y' TO WS-CONTINUE-SW
+005260     MOVE 'Y' TO WS-FIRST-CYCLE-SW.
+005270     PERFORM 3100-INTERACTIVE-CYCLE THRU 3100-EXIT
+005280         UNTIL WS-END-LOOP.
+005290 3000-EXIT.
+005300     EXIT.
+005310******************************************************************
+005320*    3100-INTERACTIVE-CYCLE - ONE PROMPT/COMPUTE/DISPLAY PASS.   *
+005330******************************************************************
+005340 3100-INTERACTIVE-CYCLE.
+005350     IF WS-FIRST-CYCLE
+005360         PERFORM 7100-ACCEPT-VALID-NUM01 THRU 7100-EXIT
+005370         MOVE 'N' TO WS-FIRST-CYCLE-SW
+005380     ELSE
+005390         MOVE NUM01 TO WS-DISPLAY-AMOUNT
+005400         DISPLAY 'RUNNING TOTAL (NUM01): ', WS-DISPLAY-AMOUNT
+005410     END-IF
+005420     PERFORM 7300-ACCEPT-VALID-OPERCAO THRU 7300-EXIT.
+005430     IF WS-EXIT-OP
+005440         DISPLAY 'ENCERRANDO A SESSAO. ATE A PROXIMA.'
+005450         MOVE 'N' TO WS-CONTINUE-SW
+005460     ELSE
+005470         IF WS-VALID-MEM-OP
+005480             PERFORM 5200-MEMORY-COMMAND THRU 5200-EXIT
+005490         ELSE
+005500             PERFORM 7200-ACCEPT-VALID-NUM02 THRU 7200-EXIT
+005510             PERFORM 5000-EVALUATE-OPERATION THRU 5000-EXIT
+005520             IF WS-TRANS-VALID
+005530                 PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-EXIT
+005540                 MOVE RESULTADO TO WS-DISPLAY-AMOUNT
+005550                 DISPLAY 'RESULTADO: ', WS-DISPLAY-AMOUNT
+005560                 MOVE RESULTADO TO NUM01
+005570             ELSE
+005580                 DISPLAY 'RESULTADO FORA DA FAIXA PERMITIDA, '
+005590                     'REPITA A OPERACAO.'
+005600                 ADD 1 TO WS-CNT-REJECTED
+005610             END-IF
+005620         END-IF
+005630     END-IF.
+005640 3100-EXIT.
+005650     EXIT.
+005660******************************************************************
+005670*    7100-ACCEPT-VALID-NUM01 - PROMPT UNTIL A NUMERIC VALUE IS   *
+005680*    KEYED, SO A FAT-FINGERED LETTER CANNOT DATA-EXCEPTION THE   *
+005690*    LATER COMPUTE.                                              *
+005700******************************************************************
+005710 7100-ACCEPT-VALID-NUM01.
+005720     PERFORM 7110-PROMPT-NUM01 THRU 7110-EXIT
+005730         WITH TEST AFTER UNTIL NUM01 IS NUMERIC.
+005740 7100-EXIT.
+005750     EXIT.
+005760*****************************************************************
+005770*    7110-PROMPT-NUM01 - ONE PROMPT/ACCEPT PASS FOR 7100,        *
+005780*    CALLED REPEATEDLY (NOT RECURSIVELY) UNTIL A NUMERIC VALUE   *
+005790*    IS KEYED.                                                   *
+005800*****************************************************************
+005810 7110-PROMPT-NUM01.
+005820     DISPLAY 'DIGITE UM NUMERO: '.
+005830     ACCEPT NUM01.
+005840     IF NUM01 IS NOT NUMERIC
+005850         DISPLAY 'VALOR INVALIDO, DIGITE APENAS NUMEROS.'
+005860     END-IF.
+005870 7110-EXIT.
+005880     EXIT.
+005890******************************************************************
+005900*    7200-ACCEPT-VALID-NUM02 - SAME GUARD FOR THE SECOND NUMBER. *
+005910******************************************************************
+005920 7200-ACCEPT-VALID-NUM02.
+005930     PERFORM 7210-PROMPT-NUM02 THRU 7210-EXIT
+005940         WITH TEST AFTER UNTIL NUM02 IS NUMERIC.
+005950 7200-EXIT.
+005960     EXIT.
+005970*****************************************************************
+005980*    7210-PROMPT-NUM02 - ONE PROMPT/ACCEPT PASS FOR 7200,        *
+005990*    CALLED REPEATEDLY (NOT RECURSIVELY) UNTIL A NUMERIC VALUE   *
+006000*    IS KEYED.                                                   *
+006010*****************************************************************
+006020 7210-PROMPT-NUM02.
+006030     DISPLAY 'DIGITE OUTRO NUMERO: '.
+006040     ACCEPT NUM02.
+006050     IF NUM02 IS NOT NUMERIC
+006060         DISPLAY 'VALOR INVALIDO, DIGITE APENAS NUMEROS.'
+006070     END-IF.
+006080 7210-EXIT.
+006090     EXIT.
+006100******************************************************************
+006110*    7300-ACCEPT-VALID-OPERCAO - PROMPT UNTIL A RECOGNIZED       *
+006120*    OPERATOR OR COMMAND CODE IS KEYED.  THE KEYED CODE IS       *
+006130*    UPPERCASED IN 7310 SO 'm', 'e', 'p', 'm+', 'mr' AND 'mc'    *
+006140*    ARE ACCEPTED THE SAME AS THEIR UPPERCASE FORMS.             *
+006150******************************************************************
+006160 7300-ACCEPT-VALID-OPERCAO.
+006170     PERFORM 7310-PROMPT-OPERCAO THRU 7310-EXIT
+006180         WITH TEST AFTER UNTIL WS-VALID-ARITH-OP
+006190             OR WS-VALID-MEM-OP OR WS-EXIT-OP.
+006200 7300-EXIT.
+006210     EXIT.
+006220*****************************************************************
+006230*    7310-PROMPT-OPERCAO - ONE PROMPT/ACCEPT PASS FOR 7300,      *
+006240*    CALLED REPEATEDLY (NOT RECURSIVELY) UNTIL A RECOGNIZED      *
+006250*    OPERATOR OR COMMAND CODE IS KEYED.                          *
+006260*****************************************************************
+006270 7310-PROMPT-OPERCAO.
+006280     DISPLAY 'ESCOLHA A OPERACAO (+,-,*,/,M,E,P,M+,MR,MC)'
+006290         ' OU X PARA SAIR.'.
+006300     ACCEPT OPERCAO.
+006310     INSPECT OPERCAO CONVERTING
+006320         'abcdefghijklmnopqrstuvwxyz' TO
+006330         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+006340     IF NOT (WS-VALID-ARITH-OP OR WS-VALID-MEM-OP OR WS-EXIT-OP)
+006350         DISPLAY 'OPERACAO INVALIDA, TENTE NOVAMENTE.'
+006360     END-IF.
+006370 7310-EXIT.
+006380     EXIT.
+006390******************************************************************
+006400*    5200-MEMORY-COMMAND - M+ / MR / MC MEMORY-REGISTER          *
+006410*    COMMANDS, MODELLED ON A PHYSICAL CALCULATOR.                *
+006420******************************************************************
+006430 5200-MEMORY-COMMAND.
+006440     EVALUATE OPERCAO
+006450         WHEN 'M+'
+006460             ADD NUM01 TO WS-ACCUMULATOR
+006470             MOVE WS-ACCUMULATOR TO WS-DISPLAY-AMOUNT
+006480             DISPLAY 'ADDED TO MEMORY.  MEMORY = ',
+006490                 WS-DISPLAY-AMOUNT
+006500         WHEN 'MR'
+006510             MOVE WS-ACCUMULATOR TO NUM01
+006520             MOVE WS-ACCUMULATOR TO WS-DISPLAY-AMOUNT
+006530             DISPLAY 'MEMORY RECALLED: ', WS-DISPLAY-AMOUNT
+006540         WHEN 'MC'
+006550             MOVE ZERO TO WS-ACCUMULATOR
+006560             DISPLAY 'MEMORY CLEARED.'
+006570     END-EVALUATE.
+006580 5200-EXIT.
+006590     EXIT.
+006600******************************************************************
+006610*    5000-EVALUATE-OPERATION - COMMON ARITHMETIC USED BY BOTH    *
+006620*    THE BATCH AND INTERACTIVE PATHS.  EXPONENTIATION AND        *
+006630*    PERCENTAGE CAN OVERFLOW RESULTADO'S PIC S9(6)V99 WHERE THE  *
+006640*    ORIGINAL FOUR OPERATORS PRACTICALLY CANNOT, SO THOSE TWO ARE*
+006650*    GUARDED WITH ON SIZE ERROR AND FLAGGED INVALID RATHER THAN  *
+006660*    LEFT TO STORE A SILENTLY TRUNCATED RESULT.                  *
+006670******************************************************************
+006680 5000-EVALUATE-OPERATION.
+006690     SET WS-TRANS-VALID TO TRUE.
+006700     EVALUATE OPERCAO
+006710         WHEN '+'
+006720             COMPUTE RESULTADO = NUM01 + NUM02
+006730         WHEN '-'
+006740             COMPUTE RESULTADO = NUM01 - NUM02
+006750         WHEN '*'
+006760             COMPUTE RESULTADO = NUM01 * NUM02
+006770         WHEN '/'
+006780             PERFORM 5100-DIVIDE THRU 5100-EXIT
+006790         WHEN 'M'
+006800             PERFORM 5300-MODULUS THRU 5300-EXIT
+006810         WHEN 'E'
+006820             COMPUTE RESULTADO = NUM01 ** NUM02
+006830                 ON SIZE ERROR
+006840                     SET WS-TRANS-INVALID TO TRUE
+006850                     DISPLAY 'REJECTED - EXPONENTIATION RESULT '
+006860                         'OUT OF RANGE: ' NUM01 ' ** ' NUM02
+006870             END-COMPUTE
+006880         WHEN 'P'
+006890             COMPUTE RESULTADO = (NUM01 * NUM02) / 100
+006900                 ON SIZE ERROR
+006910                     SET WS-TRANS-INVALID TO TRUE
+006920                     DISPLAY 'REJECTED - PERCENTAGE RESULT '
+006930                         'OUT OF RANGE: ' NUM01 ' P ' NUM02
+006940             END-COMPUTE
+006950     END-EVALUATE.
+006960 5000-EXIT.
+006970     EXIT.
+006980******************************************************************
+006990*    5100-DIVIDE - GUARD THE DIVISION OPERATOR AGAINST A ZERO    *
+007000*    DIVISOR SO A BAD ENTRY CANNOT ABEND THE WHOLE RUN.          *
+007010******************************************************************
+007020 5100-DIVIDE.
+007030     PERFORM 5110-DIVIDE-ATTEMPT THRU 5110-EXIT
+007040         WITH TEST AFTER UNTIL NUM02 NOT = ZERO
+007050             OR NOT WS-MODE-INTERACTIVE.
+007060     IF NUM02 = ZERO
+007070         MOVE ZERO TO RESULTADO
+007080     ELSE
+007090         COMPUTE RESULTADO = NUM01 / NUM02
+007100     END-IF.
+007110 5100-EXIT.
+007120     EXIT.
+007130******************************************************************
+007140*    5110-DIVIDE-ATTEMPT - ONE RE-PROMPT PASS FOR 5100, CALLED   *
+007150*    REPEATEDLY (NOT RECURSIVELY) UNTIL A NON-ZERO DIVISOR IS    *
+007160*    KEYED OR THE RUN IS BATCH (WHICH CANNOT RE-PROMPT).         *
+007170******************************************************************
+007180 5110-DIVIDE-ATTEMPT.
+007190     IF NUM02 = ZERO
+007200         DISPLAY 'CANNOT DIVIDE BY ZERO, RE-ENTER.'
+007210         IF WS-MODE-INTERACTIVE
+007220             DISPLAY 'DIGITE OUTRO NUMERO: '
+007230             ACCEPT NUM02
+007240         END-IF
+007250     END-IF.
+007260 5110-EXIT.
+007270     EXIT.
+007280******************************************************************
+007290*    5300-MODULUS - REMAINDER-AFTER-DIVISION, USED FOR          *
+007300*    ALLOCATION-SPLIT WORK.  GUARDED THE SAME AS 5100-DIVIDE.    *
+007310******************************************************************
+007320 5300-MODULUS.
+007330     PERFORM 5310-MODULUS-ATTEMPT THRU 5310-EXIT
+007340         WITH TEST AFTER UNTIL NUM02 NOT = ZERO
+007350             OR NOT WS-MODE-INTERACTIVE.
+007360     IF NUM02 = ZERO
+007370         MOVE ZERO TO RESULTADO
+007380     ELSE
+007390         DIVIDE NUM01 BY NUM02 GIVING WS-MOD-QUOTIENT
+007400             REMAINDER RESULTADO
+007410     END-IF.
+007420 5300-EXIT.
+007430     EXIT.
+007440******************************************************************
+007450*    5310-MODULUS-ATTEMPT - ONE RE-PROMPT PASS FOR 5300, CALLED  *
+007460*    REPEATEDLY (NOT RECURSIVELY) UNTIL A NON-ZERO DIVISOR IS    *
+007470*    KEYED OR THE RUN IS BATCH (WHICH CANNOT RE-PROMPT).         *
+007480******************************************************************
+007490 5310-MODULUS-ATTEMPT.
+007500     IF NUM02 = ZERO
+007510         DISPLAY 'CANNOT DIVIDE BY ZERO, RE-ENTER.'
+007520         IF WS-MODE-INTERACTIVE
+007530             DISPLAY 'DIGITE OUTRO NUMERO: '
+007540             ACCEPT NUM02
+007550         END-IF
+007560     END-IF.
+007570 5310-EXIT.
+007580     EXIT.
+007590******************************************************************
+007600*    9000-TERMINATE - END-OF-RUN HOUSEKEEPING.                   *
+007610******************************************************************
+007620 9000-TERMINATE.
+007630     PERFORM 9100-PRINT-SUMMARY THRU 9100-EXIT.
+007640     CLOSE AUDIT-LOG.
+007650 9000-EXIT.
+007660     EXIT.
+007670******************************************************************
+007680*    9100-PRINT-SUMMARY - END-OF-RUN REPORT WITH CONTROL TOTALS  *
+007690*    SO A BATCH CAN BE RECONCILED AGAINST WHAT WAS EXPECTED.     *
+007700******************************************************************
+007710 9100-PRINT-SUMMARY.
+007720     DISPLAY ' '.
+007730     DISPLAY '=================================================='.
+007740     DISPLAY '  CALC002 - END OF RUN SUMMARY'.
+007750     DISPLAY '  RUN DATE (YYYYMMDD): ', WS-RUN-DATE.
+007760     DISPLAY '=================================================='.
+007770     DISPLAY '  ADDITIONS..........: ', WS-CNT-ADD.
+007780     DISPLAY '  SUBTRACTIONS.......: ', WS-CNT-SUB.
+007790     DISPLAY '  MULTIPLICATIONS....: ', WS-CNT-MUL.
+007800     DISPLAY '  DIVISIONS..........: ', WS-CNT-DIV.
+007810     DISPLAY '  MODULUS.............: ', WS-CNT-MOD.
+007820     DISPLAY '  EXPONENTIATIONS.....: ', WS-CNT-EXP.
+007830     DISPLAY '  PERCENTAGES.........: ', WS-CNT-PCT.
+007840     DISPLAY '  --------------------------------------------'.
+007850     DISPLAY '  TOTAL TRANSACTIONS.: ', WS-CNT-TOTAL.
+007860     DISPLAY '  REJECTED RECORDS...: ', WS-CNT-REJECTED.
+007870     MOVE WS-SUM-RESULTS TO WS-DISPLAY-SUM-RESULTS
+007880     DISPLAY '  SUM OF RESULTS.....: ', WS-DISPLAY-SUM-RESULTS.
+007890     DISPLAY '=================================================='.
+007900 9100-EXIT.
+007910     EXIT.
+007920******************************************************************
+007930*    4000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE DURABLE       *
+007940*    AUDIT TRAIL FOR THIS CALCULATION.                           *
+007950******************************************************************
+007960 4000-WRITE-AUDIT-LOG.
+007970     MOVE WS-RUN-DATE TO WS-AUDIT-DATE
+007980     MOVE WS-RUN-TIME TO WS-AUDIT-TIME
+007990     MOVE NUM01       TO WS-AUDIT-NUM01
+008000     MOVE OPERCAO     TO WS-AUDIT-OPERCAO
+008010     MOVE NUM02       TO WS-AUDIT-NUM02
+008020     MOVE RESULTADO   TO WS-AUDIT-RESULT
+008030     MOVE WS-AUDIT-LINE TO AUDIT-LOG-REC
+008040     WRITE AUDIT-LOG-REC.
+008050     PERFORM 6000-UPDATE-TOTALS THRU 6000-EXIT.
+008060 4000-EXIT.
+008070     EXIT.
+008080******************************************************************
+008090*    6000-UPDATE-TOTALS - ROLL THIS TRANSACTION INTO THE         *
+008100*    END-OF-RUN CONTROL TOTALS.                                  *
+008110******************************************************************
+008120 6000-UPDATE-TOTALS.
+008130     EVALUATE OPERCAO
+008140         WHEN '+'
+008150             ADD 1 TO WS-CNT-ADD
+008160         WHEN '-'
+008170             ADD 1 TO WS-CNT-SUB
+008180         WHEN '*'
+008190             ADD 1 TO WS-CNT-MUL
+008200         WHEN '/'
+008210             ADD 1 TO WS-CNT-DIV
+008220         WHEN 'M'
+008230             ADD 1 TO WS-CNT-MOD
+008240         WHEN 'E'
+008250             ADD 1 TO WS-CNT-EXP
+008260         WHEN 'P'
+008270             ADD 1 TO WS-CNT-PCT
+008280     END-EVALUATE.
+008290     ADD 1 TO WS-CNT-TOTAL.
+008300     ADD RESULTADO TO WS-SUM-RESULTS.
+008310 6000-EXIT.
+008320     EXIT.
