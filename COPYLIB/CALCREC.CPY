@@ -0,0 +1,36 @@
+000100******************************************************************
+000110*                                                                *
+000120*    CALCREC.CPY                                                *
+000130*    TRANSACTION RECORD LAYOUT FOR THE CALC002 BATCH FILES.      *
+000140*    SHARED BY THE INPUT (TRANS-IN) AND OUTPUT (TRANS-OUT)       *
+000150*    DATASETS VIA COPY ... REPLACING SO BOTH SIDES OF THE        *
+000160*    BATCH RUN STAY IN STEP WITH EACH OTHER.                     *
+000170*                                                                *
+000180*    WRITTEN    : J. ALVES, DATA PROCESSING                      *
+000190*    DATE-WRITTEN: 2024-02-11                                    *
+000200*                                                                *
+000210*    MODIFICATION HISTORY                                        *
+000220*    ------------------------------------------------------      *
+000230*    2024-02-11  JA   INITIAL VERSION.                           *
+000240*    2024-03-19  JA   WIDENED AMOUNTS TO SIGNED PIC S9(6)V99      *
+000250*                     SO THE BATCH FILES CAN CARRY CENTS AND      *
+000260*                     NEGATIVE ADJUSTMENTS, MATCHING THE          *
+000270*                     COMMA-DECIMAL CONVENTION IN CALC002.        *
+000280*    2024-06-02  JA   WIDENED :TAG:-OPERCAO TO X(02) TO CARRY     *
+000290*                     THE NEW MEMORY-REGISTER COMMAND CODES.      *
+000300*    2026-08-09  JA   ADDED SIGN IS LEADING SEPARATE TO THE       *
+000310*                     AMOUNT FIELDS - THE OVERPUNCHED SIGN ON A   *
+000320*                     PLAIN PIC S9(6)V99 DISPLAY FIELD EITHER     *
+000330*                     REJECTS A NEGATIVE VALUE TYPED AS ORDINARY  *
+000340*                     TEXT IN TRANS-IN OR WRITES AN UNREADABLE    *
+000350*                     CHARACTER INTO TRANS-OUT FOR A NEGATIVE     *
+000360*                     RESULTADO.  A SEPARATE SIGN BYTE KEEPS      *
+000370*                     THESE BATCH FILES PLAIN, READABLE TEXT.     *
+000380******************************************************************
+000390 05  :TAG:-NUM01              PIC S9(6)V99
+000400     SIGN IS LEADING SEPARATE CHARACTER.
+000410 05  :TAG:-NUM02              PIC S9(6)V99
+000420     SIGN IS LEADING SEPARATE CHARACTER.
+000430 05  :TAG:-OPERCAO            PIC X(02).
+000440 05  :TAG:-RESULTADO          PIC S9(6)V99
+000450     SIGN IS LEADING SEPARATE CHARACTER.
