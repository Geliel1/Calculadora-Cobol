@@ -0,0 +1,50 @@
+//CALC002  JOB (ACCTNO,DEPT02),'GL SUPPORT - CALC002',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                  *
+//*  JOB      : CALC002                                              *
+//*  PURPOSE  : DRIVE THE CALC002 CALCULATOR PROGRAM IN UNATTENDED    *
+//*             BATCH MODE AGAINST A SEQUENTIAL TRANSACTION FILE.     *
+//*             RUN MODE AND THE CHECKPOINT INTERVAL ARE SUPPLIED ON  *
+//*             THE SYSIN CONTROL CARD SO NO OPERATOR NEEDS TO SIT AT *
+//*             A TERMINAL FOR THE RUN.                               *
+//*                                                                  *
+//*  WRITTEN  : J. ALVES, DATA PROCESSING                             *
+//*  DATE     : 2026-08-09                                            *
+//*                                                                  *
+//*  MODIFICATION HISTORY                                             *
+//*  -----------------------------------------------------------     *
+//*  2026-08-09  JA  INITIAL VERSION - FRESH (NON-RESTART) RUN.       *
+//*                                                                  *
+//*  RESTARTING A FAILED RUN                                          *
+//*  -----------------------------------------------------------     *
+//*  IF THIS JOB ABENDS OR IS CANCELLED PARTWAY THROUGH A LARGE       *
+//*  TRANSACTION FILE, DO NOT RESUBMIT THIS MEMBER AS-IS - IT WOULD   *
+//*  REPROCESS THE WHOLE FILE FROM RECORD ONE.  INSTEAD:              *
+//*    1. BROWSE THE CHKPOINT DATASET (CALC002.CHKPOINT) AND TAKE THE *
+//*       RECORD COUNT FROM ITS LAST LINE - THAT IS THE NUMBER OF     *
+//*       TRANSACTIONS CALC002 HAD SAFELY COMMITTED TO TRANSOUT.      *
+//*    2. SUBMIT CALC2RST IN PLACE OF THIS MEMBER, PUNCHING THAT      *
+//*       COUNT INTO THE RESTART-COUNT FIELD OF ITS SYSIN CARD.       *
+//*    3. CALC002 WILL SKIP PAST THE ALREADY-COMMITTED RECORDS ON     *
+//*       TRANS-IN AND CONTINUE APPENDING TO TRANSOUT, AUDITLOG AND   *
+//*       CHKPOINT FROM WHERE THE PRIOR RUN LEFT OFF.                 *
+//*********************************************************************
+//CALC     EXEC PGM=CALC002
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.CALC002.TRANSIN,DISP=SHR
+//TRANSOUT DD   DSN=PROD.CALC002.TRANSOUT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CALC002.AUDITLOG,DISP=MOD
+//CHKPOINT DD   DSN=PROD.CALC002.CHKPOINT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//SYSIN    DD   *
+B 00000000 0100
+/*
+//SYSOUT   DD   SYSOUT=*
+//
