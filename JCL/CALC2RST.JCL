@@ -0,0 +1,38 @@
+//CALC2RST JOB (ACCTNO,DEPT02),'GL SUPPORT - CALC002 RESTART',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                  *
+//*  JOB      : CALC2RST                                             *
+//*  PURPOSE  : RESTART A CALC002 BATCH RUN THAT DIED PARTWAY         *
+//*             THROUGH A LARGE TRANSACTION FILE, PICKING UP AFTER    *
+//*             THE LAST RECORD THE PRIOR RUN COMMITTED INSTEAD OF    *
+//*             REPROCESSING THE WHOLE FILE FROM THE TOP.             *
+//*                                                                  *
+//*  WRITTEN  : J. ALVES, DATA PROCESSING                             *
+//*  DATE     : 2026-08-09                                            *
+//*                                                                  *
+//*  HOW TO USE THIS MEMBER                                           *
+//*  -----------------------------------------------------------     *
+//*    1. BROWSE PROD.CALC002.CHKPOINT AND TAKE THE RECORD COUNT      *
+//*       (COLUMNS 19-26) FROM ITS LAST LINE.                         *
+//*    2. PUNCH THAT COUNT, ZERO-FILLED, INTO THE RESTART-COUNT       *
+//*       FIELD OF THE SYSIN CARD BELOW (COLUMNS 3-10).               *
+//*    3. SUBMIT THIS JOB.  TRANSOUT, AUDITLOG AND CHKPOINT ARE ALL   *
+//*       OPENED EXTEND (DISP=MOD) SO THE PRIOR RUN'S OUTPUT IS KEPT  *
+//*       AND THIS RUN'S RESULTS ARE APPENDED AFTER IT.               *
+//*    4. TRANSIN IS THE SAME ORIGINAL INPUT DATASET - CALC002 SKIPS  *
+//*       PAST THE FIRST RESTART-COUNT RECORDS ITSELF BEFORE IT       *
+//*       RESUMES REAL PROCESSING.                                    *
+//*********************************************************************
+//CALC     EXEC PGM=CALC002
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.CALC002.TRANSIN,DISP=SHR
+//TRANSOUT DD   DSN=PROD.CALC002.TRANSOUT,DISP=MOD
+//AUDITLOG DD   DSN=PROD.CALC002.AUDITLOG,DISP=MOD
+//CHKPOINT DD   DSN=PROD.CALC002.CHKPOINT,DISP=MOD
+//SYSIN    DD   *
+B 00004500 0100
+/*
+//SYSOUT   DD   SYSOUT=*
+//
